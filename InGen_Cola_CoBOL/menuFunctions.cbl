@@ -9,7 +9,14 @@
        procedure division.
            goback.
        end method.
-      
+
+       method-id login final public.
+       local-storage section.
+       procedure division.
+           invoke mact::login().
+           goback.
+       end method.
+
        method-id displayNewMenu final private.
        local-storage section.
        procedure division.
@@ -35,6 +42,11 @@
            display "| net             Calculate profets per-can    |".
            display "| sum             Calculate Net Profets        |".
            display "| weekest         Estemate weekly profets      |".
+           display "| lowstock        Show flavors low on stock    |".
+           display "| movers          Best/slow sellers by flavor  |".
+           display "| parvar          Stock vs. par level variance |".
+           display "| reconcile       End of day/week reconcile    |".
+           display "| trend           Month/year over year trend   |".
            display "| CD              Back to Main Menu            |".
            display "|______________________________________________|".
        end method.
@@ -53,6 +65,7 @@
            display "| delcsh          Delete cash out records      |".
            display "| delspn          Delete spending records      |".
            display "| Addsda          Add new soda flavor          |".
+           display "| upsda           Update a soda flavor         |".
            display "| CD              Back to Main Menu            |".
            display "|______________________________________________|".
        end method.
@@ -66,6 +79,7 @@
            display "| CashOut         Show all profets collected   |".
            display "| Spendings       Show spending records        |".
            display "| inventory       Show weekly inventory        |".
+           display "| Maint           Database Maintanince         |".
            display "| CD              Back to Main Menu            |".
            display "|______________________________________________|".
        end method.
@@ -137,11 +151,26 @@
                                if sel = "sum" then
                                    invoke mact::statSum()
                                else
-                                   if sel = "weekest"
+                                   if sel = "weekest" then
                                        invoke mact::statWeek()
+                                   else
+                                       if sel = "lowstock" then
+                                           invoke mact::statLowStock()
+                                       else
+                                           if sel = "movers"
+                                               invoke mact::statMovers()
+                                           else
+                                               if sel = "parvar"
+                                                   invoke mact::statParVariance()
+                                               else
+                                                   if sel = "reconcile"
+                                                       invoke mact::statReconcile()
+                                                   else
+                                                       if sel = "trend"
+                                                           invoke mact::statTrend()
            end-if.
            move true to doSubLoop.
-       end method. 
+       end method.
 
       * //////////////////////////////////////////////////////////////////////
        method-id maintMenue.
@@ -181,8 +210,11 @@
                                if sel = "delcsh" then
                                    invoke mact::delCashOut()
                                else
-                                   if sel = "delspn"
+                                   if sel = "delspn" then
                                        invoke mact::delSpending()
+                                   else
+                                       if sel = "upsda"
+                                           invoke mact::upSoda()
            end-if.
            move true to doSubLoop.
        end method.  
@@ -191,16 +223,17 @@
        method-id currentMenue.
        local-storage section.
            77 sel              type String.
-           
+           77 mloop            type Boolean.
+
        linkage section.
            77 doSubLoop        type Boolean.
        procedure division returning doSubLoop.
            invoke displayCurrentMenu.
            display ">>> " no advancing.
            accept sel.
-           
+
            move sel::ToLower to sel.
-      * chosen to exit 
+      * chosen to exit
            if sel = "cd" then
                invoke type Console::Clear()
                move false to doSubLoop
@@ -210,12 +243,24 @@
            if sel = "cashout" then
                invoke mact::curCashout
            else
-               if sel = "Spendings" then
+               if sel = "spendings" then
                    invoke mact::curSpendings
                else
                    if sel = "inventory" then
                        invoke mact::curInventory
+                   else
+                       if sel = "maint" then
+                           move true to mloop
+                           perform doMaintFromCurrent
+                           until mloop = false
            end-if.
            move true to doSubLoop.
-       end method.   
+           goback.
+      * keeps the Maint menu on screen (re-displaying it) until the
+      * operator types CD there, the same way Program1's own MaintMenu
+      * loop does, instead of falling back out to Current Records after
+      * a single maintenance action.
+       doMaintFromCurrent.
+           invoke maintMenue returning mloop.
+       end method.
        end class.
