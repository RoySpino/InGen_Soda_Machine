@@ -10,7 +10,9 @@
            77 intin        type List[type Int32].
            77 bolin        type List[type Boolean].
            77 datin        type List[type DateTime].
-        
+           77 curOperator  type String value "".
+           77 curMachine   type Int32 value 1.
+
       * ////////////////////////////////////////////////////////////////////////////// InstanceMethod
        method-id InstanceMethod final public.
        local-storage section.
@@ -18,7 +20,187 @@
            move new type ConnectToServer to db.
            goback.
        end method.
-      * ////////////////////////////////////////////////////////////////////////////// 
+      * ////////////////////////////////////////////////////////////////////////////// login
+       method-id login final public.
+       local-storage section.
+           77 raw           type String.
+       procedure division.
+           display "Operator name/ID: " no advancing.
+           accept raw.
+           move raw::Trim() to curOperator.
+           if curOperator::Length = 0
+               move "unknown" to curOperator
+           end-if.
+
+           display "Machine ID this session is running against, blank for 1: " no advancing.
+           accept raw.
+           if isNumeric(raw) = true
+               move type Convert::ToInt32(raw) to curMachine
+           else
+               move 1 to curMachine
+           end-if.
+           goback.
+       end method.
+      * ////////////////////////////////////////////////////////////////////////////// promptMachineFilter
+      * Builds a "AND machineID = n" fragment for report queries; blank input
+      * means "all machines" (leaves the query unfiltered).
+       method-id promptMachineFilter final private.
+       local-storage section.
+           77 raw           type String.
+       linkage section.
+           01 ret           type String.
+       procedure division returning ret.
+           display "Machine ID to filter by, blank for all machines: " no advancing.
+           accept raw.
+           if isNumeric(raw) = true
+               move type String::Format(" AND machineID = {0}", raw::Trim()) to ret
+           else
+               move "" to ret
+           end-if.
+           goback.
+       end method.
+      * ////////////////////////////////////////////////////////////////////////////// isValidDate
+       method-id isValidDate final private.
+       local-storage section.
+           77 ex            type Exception.
+           77 tmp           type DateTime.
+       linkage section.
+           01 raw           type String.
+           01 ret           type Boolean.
+       procedure division using raw returning ret.
+           try
+               move type DateTime::ParseExact(raw, "yyyy-MM-dd", type System.Globalization.CultureInfo::InvariantCulture) to tmp
+               move true to ret
+           catch ex
+               move false to ret
+           end-try.
+           goback.
+       end method.
+      * ////////////////////////////////////////////////////////////////////////////// promptDateFilter
+      * Builds the date clause for report queries. Blank/blank keeps the old
+      * "this year" behavior; either end filled in switches to a BETWEEN
+      * range over the dates entered. Anything that doesn't parse as a
+      * YYYY-MM-DD date is treated the same as blank, same as
+      * promptMachineFilter treats non-numeric input as "no filter" --
+      * never interpolated into the query unvalidated.
+       method-id promptDateFilter final private.
+       local-storage section.
+           77 rawStart      type String.
+           77 rawEnd        type String.
+       linkage section.
+           01 ret           type String.
+       procedure division returning ret.
+           display "Start date for this report (YYYY-MM-DD), blank for Jan 1 this year: " no advancing.
+           accept rawStart.
+           move rawStart::Trim() to rawStart.
+           if rawStart::Length > 0 and isValidDate(rawStart) = false
+               display "| <ERROR: Invalid date, ignoring.>"
+               move "" to rawStart
+           end-if.
+
+           display "End date for this report (YYYY-MM-DD), blank for today: " no advancing.
+           accept rawEnd.
+           move rawEnd::Trim() to rawEnd.
+           if rawEnd::Length > 0 and isValidDate(rawEnd) = false
+               display "| <ERROR: Invalid date, ignoring.>"
+               move "" to rawEnd
+           end-if.
+
+           if rawStart::Length = 0 and rawEnd::Length = 0
+               move "YEAR(date) = YEAR(GetDate())" to ret
+           else
+               if rawStart::Length = 0
+                   move type String::Format("{0}-01-01", type DateTime::Now::Year::ToString()) to rawStart
+               end-if
+               if rawEnd::Length = 0
+                   move type DateTime::Now::ToString("yyyy-MM-dd") to rawEnd
+               end-if
+               move type String::Format("date BETWEEN '{0}' AND '{1} 23:59:59'", rawStart, rawEnd) to ret
+           end-if.
+           goback.
+       end method.
+      * ////////////////////////////////////////////////////////////////////////////// voidExclusion
+      * Builds an "AND NOT EXISTS (...)" fragment that keeps a voided
+      * record (see voidRecord/VoidLog) out of report totals without
+      * ever deleting the original row.
+       method-id voidExclusion final private.
+       local-storage section.
+       linkage section.
+           01 tbl           type String.
+           01 ret           type String.
+       procedure division using tbl returning ret.
+           move type String::Format(
+               " AND NOT EXISTS (SELECT 1 FROM VoidLog WHERE VoidLog.tableName = '{0}' AND VoidLog.origId = {0}.id)",
+               tbl) to ret.
+           goback.
+       end method.
+      * ////////////////////////////////////////////////////////////////////////////// csvQuote
+      * Quotes a single CSV field per RFC 4180 (wraps in double quotes,
+      * doubling any embedded double quotes) so a comma or quote inside a
+      * value can't shift the columns after it.
+       method-id csvQuote final private.
+       local-storage section.
+       linkage section.
+           01 raw            type String.
+           01 ret            type String.
+       procedure division using raw returning ret.
+           move raw::Replace('"', '""') to ret.
+           move '"' & ret & '"' to ret.
+           goback.
+       end method.
+      * ////////////////////////////////////////////////////////////////////////////// exportTableToCsv
+      * Offers to save a report's DataTable to a CSV file in the current
+      * directory. No-ops silently on an empty/null table or a "no" answer.
+       method-id exportTableToCsv final private.
+       local-storage section.
+           77 raw             type String.
+           77 body            type String value "".
+           77 col             pic 9(9).
+           77 row             pic 9(9).
+           77 fname           type String.
+           77 ex              type Exception.
+       linkage section.
+           01 tbl             type System.Data.DataTable.
+           01 suggestedName   type String.
+       procedure division using tbl, suggestedName.
+           if tbl = null or tbl::Rows::Count = 0
+               goback
+           end-if.
+
+           display "Export this report to CSV? (y/N): " no advancing.
+           accept raw.
+           if raw::Trim()::ToLower() <> "y"
+               goback
+           end-if.
+
+           perform varying col from 0 by 1 until col >= tbl::Columns::Count
+               if col > 0
+                   move body & "," to body
+               end-if
+               move body & csvQuote(tbl::Columns[col]::ColumnName) to body
+           end-perform.
+           move body & type Environment::NewLine to body.
+
+           perform varying row from 0 by 1 until row >= tbl::Rows::Count
+               perform varying col from 0 by 1 until col >= tbl::Columns::Count
+                   if col > 0
+                       move body & "," to body
+                   end-if
+                   move body & csvQuote(tbl::Rows[row][col]::ToString()) to body
+               end-perform
+               move body & type Environment::NewLine to body
+           end-perform.
+
+           try
+               move type String::Format("{0}_{1}.csv", suggestedName, type DateTime::Now::ToString("yyyyMMddHHmmss")) to fname
+               invoke type System.IO.File::WriteAllText(fname, body)
+               display type String::Format("Saved to {0}", fname)
+           catch ex
+               display "| <ERROR: Could not write CSV file.>"
+           end-try.
+           goback.
+       end method.
+      * //////////////////////////////////////////////////////////////////////////////
        method-id isNumeric final public.
        local-storage section.
            77 ex            type Exception.
@@ -66,6 +248,10 @@
            01 ret           type Double.
            
        procedure division using tmp returning ret.
+           if tmp = null or tmp::Count = 0
+               move 0 to ret
+               goback
+           end-if.
            move getSum(tmp) to ret.
            compute ret = ret / tmp::Count.
            goback.
@@ -91,7 +277,7 @@
        linkage section.
            01 ret           type Boolean value false.
        procedure division returning ret.
-           move db::showAsTable("SELECT id, sodaName, cancount, price, crv, worth, net, date FROM Inventory INNER JOIN Sodas ON Inventory.sodaID=Sodas.SodaID WHERE YEAR(date) = YEAR(GetDate()) ORDER BY date DESC LIMIT 20;") to dt.
+           move db::showAsTable("SELECT id, sodaName, cancount, price, Inventory.crv, worth, net, date FROM Inventory INNER JOIN Sodas ON Inventory.sodaID=Sodas.SodaID WHERE YEAR(date) = YEAR(GetDate()) ORDER BY date DESC LIMIT 20;") to dt.
            display "_________________________________________________________________________________________________________________________".
            display "      ID      |    NAME      |  # OF CANS   |    PRICE     |      CRV      |    WORTH     |      NET     |      DATE   " .
            display "-------------------------------------------------------------------------------------------------------------------------".
@@ -115,20 +301,27 @@
       * //////////////////////////////////////////////////////////////////////////////
        method-id listSodas final private.
        local-storage section.
-           77 lofSup        type List[type String] value new type List[type String].
+           77 tabl          type System.Data.DataTable.
            77 indx          pic 9(9).
            77 ids           type Int32.
            77 outs          type String.
        procedure division.
-           move db::showAsList("SELECT SodaName FROM Sodas ORDER BY SodaID;") to lofSup.
-           display " _____________________________________________".
-           display "|  ID|  NAME                                  |".
-           display "|---------------------------------------------|".
-           perform varying indx from 0 by 1 until indx >= lofSup::Count
-               add 1 to indx giving ids
-               move type String::Format("| {0,3}) {1,-25}              |", ids::ToString("N0"), lofSup[indx]) to outs
-               display outs
-           end-perform.
+           move db::showAsTable("SELECT SodaName, stdPrice, crv, caseCount FROM Sodas ORDER BY SodaID;") to tabl.
+           display " ________________________________________________________________".
+           display "|  ID|  NAME                     |  PRICE|    CRV| CANS/CASE     |".
+           display "|--------------------------------------------------------------- |".
+           if tabl <> null
+               perform varying indx from 0 by 1 until indx >= tabl::Rows::Count
+                   add 1 to indx giving ids
+                   move type String::Format("| {0,3}) {1,-25} | {2,5} | {3,5} | {4,5}         |",
+                                           ids::ToString("N0"),
+                                           tabl::Rows[indx][0]::ToString(),
+                                           type Convert::ToDouble(tabl::Rows[indx][1]::ToString())::ToString("N2"),
+                                           type Convert::ToDouble(tabl::Rows[indx][2]::ToString())::ToString("N2"),
+                                           tabl::Rows[indx][3]::ToString()) to outs
+                   display outs
+               end-perform
+           end-if.
            goback.
        end method.
        
@@ -145,9 +338,19 @@
            77 spent          type Double.
            77 ex             type Exception.
            77 price          type Double.
+           77 txOk           type Boolean value true.
+           77 sodaIdSel      type Int32.
+           77 crvLookup      type Double.
+           77 stdPriceLookup type Double.
+           77 caseLookup     type Int32.
+           77 crvRaw         type String.
+           77 stdPriceRaw    type String.
+           77 caseRaw        type String.
        procedure division.
            invoke type Console::Clear().
+           invoke col2::Add("operator").
            invoke col2::Add("price").
+           invoke col2::Add("machineID").
            invoke col2::Add("date").
            invoke tdat::Clear.
            display " ______________________________________________".
@@ -165,60 +368,89 @@
                goback
            end-if
            
+           invoke db::beginTransaction().
            invoke listSodas.
-           perform varying indx from 0 by 1 until indx >= lim
+           perform varying indx from 0 by 1 until indx >= lim or txOk = false
                invoke ClearAllLists
+               invoke coln::Add("operator")
                invoke coln::Add("Price")
                invoke coln::Add("crv")
                invoke coln::Add("worth")
                invoke coln::Add("net")
                invoke coln::Add("sodaId")
                invoke coln::Add("cancount")
+               invoke coln::Add("machineID")
                invoke coln::Add("date")
                move true to continAdd
                perform getSodas
                until continAdd = false
-               move true to continAdd 
+               move true to continAdd
                perform getPPunit
-               until continAdd = false
+               until continAdd = false or txOk = false
            end-perform.
-           invoke ClearAllLists
-           invoke douin2::Add(spent).
-           invoke db::insert("Spendings", col2, strin, douin2, intin, tdat, bolin).
+           if txOk = true
+               invoke ClearAllLists
+               invoke strin::Add(curOperator).
+               invoke douin2::Add(spent).
+               invoke intin::Add(curMachine).
+               if db::insert("Spendings", col2, strin, douin2, intin, tdat, bolin) = false
+                   move false to txOk
+               end-if
+           end-if.
+           if txOk = true
+               invoke db::commitTransaction()
+               display "Purchase entry saved."
+           else
+               invoke db::rollbackTransaction()
+               display "| <ERROR: Purchase entry failed, nothing was saved.>"
+           end-if.
            goback.
        getSodas.
            try
                display "| Soda Id: " no advancing
                accept raw
-               invoke intin::Add(type Convert::ToInt32(raw))
+               move type Convert::ToInt32(raw) to sodaIdSel
                move false to continAdd
            catch ex
                display "| <ERROR: Invalid Input Try Again.>"
            end-try.
        getPPunit.
            try
-               display "| Soda Price: " no advancing
-               accept raw
-               invoke tdat::Clear()
-               move type Convert::ToDouble(raw) to price
-               add price to spent
-               invoke douin::Add(price)
-               if price > 5
-                   invoke douin::Add(1.2)              *> CRV
-                   invoke douin::Add(12)               *> expected returns
-                   compute price = 12 - (Price + 1.2)  *> Net Returns
-                   invoke douin::Add(price)            *> costs
-                   invoke intin::Add(24)               *> number of cans
+               move db::getEl("Sodas", "crv", "SodaID = " & sodaIdSel::ToString()) to crvRaw
+               move db::getEl("Sodas", "stdPrice", "SodaID = " & sodaIdSel::ToString()) to stdPriceRaw
+               move db::getEl("Sodas", "caseCount", "SodaID = " & sodaIdSel::ToString()) to caseRaw
+               if crvRaw = null or crvRaw::Trim()::Length = 0
+                  or stdPriceRaw = null or stdPriceRaw::Trim()::Length = 0
+                  or caseRaw = null or caseRaw::Trim()::Length = 0
+                   display "| <ERROR: Unknown Soda ID, please re-enter.>"
+                   move true to continAdd
+                   perform getSodas
+                   until continAdd = false
+                   move true to continAdd
                else
-                   invoke douin::Add(0.6)              *> CRV
-                   invoke douin::Add(6)                *> expected returns
-                   compute price = 6 - (Price + 0.6)   *> Net Returns
-                   invoke douin::Add(price)            *> costs
-                   invoke intin::Add(12)               *> number of cans
+                   move type Convert::ToDouble(crvRaw) to crvLookup
+                   move type Convert::ToDouble(stdPriceRaw) to stdPriceLookup
+                   move type Convert::ToInt32(caseRaw) to caseLookup
+                   display type String::Format("| Soda Price (published {0}, CRV {1}): ", stdPriceLookup::ToString("N2"), crvLookup::ToString("N2")) no advancing
+                   accept raw
+                   invoke tdat::Clear()
+                   move type Convert::ToDouble(raw) to price
+                   add price to spent
+                   invoke douin::Add(price)
+                   invoke douin::Add(crvLookup)                          *> CRV
+                   invoke douin::Add(stdPriceLookup)                     *> expected returns
+                   compute price = stdPriceLookup - (Price + crvLookup)  *> Net Returns
+                   invoke douin::Add(price)                              *> costs
+                   invoke intin::Add(sodaIdSel)                          *> soda ID
+                   invoke intin::Add(caseLookup)                         *> number of cans
+                   invoke intin::Add(curMachine)                         *> machine ID
+                   invoke tdat::Add(type DateTime::Now)
+                   invoke strin::Add(curOperator)
+                   if db::insert("Inventory", coln, strin, douin, intin,tdat, bolin) = false
+                       move false to txOk
+                   end-if
+                   move false to continAdd
                end-if
-               invoke tdat::Add(type DateTime::Now)
-               invoke db::insert("Inventory", coln, strin, douin, intin,tdat, bolin)
-               move false to continAdd
            catch ex
                display "| <ERROR: Invalid Input Try Again.>"
            end-try.
@@ -231,17 +463,21 @@
        procedure division.
            invoke type Console::Clear().
            invoke ClearAllLists
+           invoke coln::Add("operator").
            invoke coln::Add("Ernings").
+           invoke coln::Add("machineID").
            invoke coln::Add("date").
            display " ______________________________________________".
            display "| InGen Cola                 New Records       |".
            display "|----------------------------------------------|".
            display "| Enter the total amount collected: " no advancing.
-           
+
            accept inpt.
            if isNumeric(inpt) = true
                move type Convert::ToDouble(inpt) to cash
+               invoke strin::Add(curOperator)
                invoke douin::Add(cash)
+               invoke intin::Add(curMachine)
                invoke datin::Add(type DateTime::Now)
            else
                display "Not A valid Number. Please try again"
@@ -256,11 +492,15 @@
            77 tabl              type System.Data.DataTable value new type System.Data.DataTable.
            77 indx              pic 9(19).
            77 lim               pic 9(19).
+           77 mfilter           type String.
+           77 dfilter           type String.
        procedure division.
            invoke type Console::Clear().
            display type String::Format("{0,13}{1,13}", "Earnings", "Date").
            display "-----------------------------".
-           move db::showAsTable("SELECT Ernings, date FROM CashOut WHERE YEAR(date) = YEAR(GetDate());") to tabl.
+           move promptDateFilter() to dfilter.
+           move promptMachineFilter() to mfilter.
+           move db::showAsTable(type String::Format("SELECT Ernings, date FROM CashOut WHERE {1}{0}{2};", mfilter, dfilter, voidExclusion("CashOut"))) to tabl.
            
            if tabl <> null
                move tabl::Rows::Count to lim
@@ -270,6 +510,7 @@
                                                Type Convert::ToDateTime( tabl::Rows[indx][1]::ToString())::ToString("M/d/yyyy"))
                end-perform
            end-if.
+           invoke exportTableToCsv(tabl, "cashout").
            display "".
        end method.
       * ///////////////////////////////////////////////////////////////////////////////
@@ -278,11 +519,15 @@
            77 tabl              type System.Data.DataTable value new type System.Data.DataTable.
            77 indx              pic 9(19).
            77 lim               pic 9(19).
+           77 mfilter           type String.
+           77 dfilter           type String.
        procedure division.
            invoke type Console::Clear().
            display type String::Format("{0,13}{1,13}", "Spendings", "Date").
            display "-----------------------------".
-           move db::showAsTable("SELECT price, date FROM Spendings WHERE YEAR(date) = YEAR(GetDate());") to tabl.
+           move promptDateFilter() to dfilter.
+           move promptMachineFilter() to mfilter.
+           move db::showAsTable(type String::Format("SELECT price, date FROM Spendings WHERE {1}{0}{2};", mfilter, dfilter, voidExclusion("Spendings"))) to tabl.
            
            if tabl <> null
                move tabl::Rows::Count to lim
@@ -292,19 +537,22 @@
                                                Type Convert::ToDateTime( tabl::Rows[indx][1]::ToString())::ToString("M/d/yyyy"))
                end-perform
            end-if.
+           invoke exportTableToCsv(tabl, "spendings").
            display "".
-       end method. 
+       end method.
       * ///////////////////////////////////////////////////////////////////////////////
        method-id curInventory final public.
        local-storage section.
            77 tabl              type System.Data.DataTable value new type System.Data.DataTable.
            77 indx              pic 9(19).
            77 lim               pic 9(19).
+           77 mfilter           type String.
        procedure division.
            invoke type Console::Clear().
            display type String::Format("{0,15}{1,10}{2,11}{3,11}", "Name", "#Can", "Price", "Expect").
            display "------------------------------------------------"
-           move db::showAsTable("SELECT SodaName, cancount, (price+crv) AS 'Price', worth FROM Inventory INNER JOIN Sodas ON Sodas.SodaID = Inventory.SodaID WHERE date > ADDDATE(GetDate(), -31);") to tabl.
+           move promptMachineFilter() to mfilter.
+           move db::showAsTable(type String::Format("SELECT SodaName, cancount, (price+Inventory.crv) AS 'Price', worth FROM Inventory INNER JOIN Sodas ON Sodas.SodaID = Inventory.SodaID WHERE date > ADDDATE(GetDate(), -31){0}{1};", mfilter, voidExclusion("Inventory"))) to tabl.
            
            if tabl <> null
                move tabl::Rows::Count to lim
@@ -316,8 +564,116 @@
                                                Type Convert::ToDouble( tabl::Rows[indx][3]::ToString())::ToString("C"))
                end-perform
            end-if.
+           invoke exportTableToCsv(tabl, "inventory").
+           display "".
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////
+       method-id statLowStock final public.
+       local-storage section.
+           77 tabl              type System.Data.DataTable value new type System.Data.DataTable.
+           77 indx              pic 9(19).
+           77 lim               pic 9(19).
+           77 raw               type String.
+           77 thresh            type Int32 value 24.
+           77 mfilter           type String.
+       procedure division.
+           invoke type Console::Clear().
+           display "Reorder threshold (cans restocked in the last 31 days), blank for 24: " no advancing.
+           accept raw.
+           if isNumeric(raw) = true
+               move type Convert::ToInt32(raw) to thresh
+           end-if.
+           move promptMachineFilter() to mfilter.
+
+           move db::showAsTable(type String::Format(
+               "SELECT SodaName, SUM(cancount) FROM Inventory INNER JOIN Sodas ON Sodas.SodaID = Inventory.SodaID WHERE date > ADDDATE(GetDate(), -31){1}{2} GROUP BY SodaName HAVING SUM(cancount) < {0} ORDER BY SUM(cancount) ASC;",
+               thresh::ToString(), voidExclusion("Inventory"), mfilter)) to tabl.
+
+           display type String::Format("{0,15}{1,15}", "Name", "Cans Stocked").
+           display "------------------------------------------"
+           if tabl <> null
+               move tabl::Rows::Count to lim
+               if lim = 0
+                   display "No flavors under the reorder threshold."
+               end-if
+               perform varying indx from 0 by 1 until indx >= lim
+                   display type String::Format("{0,15}{1,15}",
+                                               tabl::Rows[indx][0]::ToString(),
+                                               Type Convert::ToDouble(tabl::Rows[indx][1]::ToString())::ToString("N0"))
+               end-perform
+           end-if.
+           invoke exportTableToCsv(tabl, "lowstock").
+           display "".
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////
+       method-id statMovers final public.
+       local-storage section.
+           77 tabl              type System.Data.DataTable value new type System.Data.DataTable.
+           77 indx              pic 9(19).
+           77 lim               pic 9(19).
+           77 raw               type String.
+           77 days              type Int32 value 31.
+           77 mfilter           type String.
+       procedure division.
+           invoke type Console::Clear().
+           display "How many days back should this cover, blank for 31: " no advancing.
+           accept raw.
+           if isNumeric(raw) = true
+               move type Convert::ToInt32(raw) to days
+           end-if.
+           move promptMachineFilter() to mfilter.
+
+           move db::showAsTable(type String::Format(
+               "SELECT SodaName, SUM(cancount), SUM(worth) FROM Inventory INNER JOIN Sodas ON Sodas.SodaID = Inventory.SodaID WHERE date > ADDDATE(GetDate(), -{0}){1}{2} GROUP BY SodaName ORDER BY SUM(cancount) DESC;",
+               days::ToString(), voidExclusion("Inventory"), mfilter)) to tabl.
+
+           display type String::Format("{0,15}{1,15}{2,15}", "Name", "Cans Moved", "Total Worth").
+           display "---------------------------------------------------------"
+           if tabl <> null
+               move tabl::Rows::Count to lim
+               perform varying indx from 0 by 1 until indx >= lim
+                   display type String::Format("{0,15}{1,15}{2,15}",
+                                               tabl::Rows[indx][0]::ToString(),
+                                               Type Convert::ToDouble(tabl::Rows[indx][1]::ToString())::ToString("N0"),
+                                               Type Convert::ToDouble(tabl::Rows[indx][2]::ToString())::ToString("C"))
+               end-perform
+           end-if.
+           invoke exportTableToCsv(tabl, "movers").
            display "".
-       end method.  
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////
+       method-id statParVariance final public.
+       local-storage section.
+           77 tabl              type System.Data.DataTable value new type System.Data.DataTable.
+           77 indx              pic 9(19).
+           77 lim               pic 9(19).
+           77 raw               type String.
+           77 mfilter           type String.
+       procedure division.
+           invoke type Console::Clear().
+           move promptMachineFilter() to mfilter.
+
+           move type String::Format(
+               "SELECT SodaName, parLevel, COALESCE(SUM(cancount),0), (COALESCE(SUM(cancount),0) - parLevel) FROM Sodas LEFT JOIN Inventory ON Inventory.SodaID = Sodas.SodaID AND Inventory.date > ADDDATE(GetDate(), -31){0}{1} GROUP BY Sodas.SodaID, SodaName, parLevel ORDER BY 4 ASC;",
+               voidExclusion("Inventory"), mfilter)
+               to raw.
+           move db::showAsTable(raw) to tabl.
+
+           display type String::Format("{0,15}{1,12}{2,12}{3,12}", "Name", "Par Level", "On Hand", "Variance").
+           display "------------------------------------------------------------"
+           if tabl <> null
+               move tabl::Rows::Count to lim
+               perform varying indx from 0 by 1 until indx >= lim
+                   display type String::Format("{0,15}{1,12}{2,12}{3,12}",
+                                               tabl::Rows[indx][0]::ToString(),
+                                               Type Convert::ToDouble(tabl::Rows[indx][1]::ToString())::ToString("N0"),
+                                               Type Convert::ToDouble(tabl::Rows[indx][2]::ToString())::ToString("N0"),
+                                               Type Convert::ToDouble(tabl::Rows[indx][3]::ToString())::ToString("N0"))
+               end-perform
+           end-if.
+           invoke exportTableToCsv(tabl, "parvariance").
+           display "".
+       end method.
       * ///////////////////////////////////////////////////////////////////////////////
        method-id statNet final public.
        local-storage section.
@@ -325,11 +681,14 @@
            77 indx              pic 9(19).
            77 subindx           pic 9(19).
            77 rowlim            pic 9(19).
+           77 mfilter           type String.
+           77 dfilter           type String.
        procedure division.
            invoke type Console::Clear().
-           
-           move db::showAsTable
-           ("SELECT SodaName, (Price + crv), cancount, ((Price + crv) / cancount), Worth, (Worth - (Price + crv)) FROM Inventory INNER JOIN Sodas ON Sodas.SodaID = Inventory.sodaID WHERE YEAR(date) = YEAR(GetDate()) ORDER BY Inventory.id DESC;") 
+           move promptDateFilter() to dfilter.
+           move promptMachineFilter() to mfilter.
+           move db::showAsTable(type String::Format
+           ("SELECT SodaName, (Price + Inventory.crv), cancount, ((Price + Inventory.crv) / cancount), Worth, (Worth - (Price + Inventory.crv)) FROM Inventory INNER JOIN Sodas ON Sodas.SodaID = Inventory.sodaID WHERE {1}{0}{2} ORDER BY Inventory.id DESC;", mfilter, dfilter, voidExclusion("Inventory")))
            to tabl.
            
            perform varying indx from 0 by 1 until indx >= tabl::Rows::Count
@@ -354,16 +713,21 @@
                end-perform
                add rowlim to indx
            end-perform.
+           invoke exportTableToCsv(tabl, "net").
            display "".
-       end method. 
+       end method.
       * //////////////////////////////////////////////////////////////////////////////////////////////////////
        method-id statAdd final public
        local-storage section.
            77 spending          type List[type String] value new type List[type String].
            77 ern               type Double value 0.
+           77 mfilter           type String.
+           77 dfilter           type String.
        procedure division.
-           move db::showAsList("SELECT ernings FROM CashOut WHERE YEAR(date) = YEAR(GetDate());") to spending.
            invoke type Console::Clear().
+           move promptDateFilter() to dfilter.
+           move promptMachineFilter() to mfilter.
+           move db::showAsList(type String::Format("SELECT ernings FROM CashOut WHERE {1}{0}{2};", mfilter, dfilter, voidExclusion("CashOut"))) to spending.
            move getSum(spending) to ern.
            display "     _________________________________".
            display type String::Format("    / Average Grose: {0}", (ern::ToString("C"))).
@@ -373,12 +737,20 @@
        local-storage section.
            77 spending          type List[type String] value new type List[type String].
            77 ern               type Double value 0.
+           77 mfilter           type String.
+           77 dfilter           type String.
        procedure division.
-           move db::showAsList("SELECT ernings FROM CashOut WHERE YEAR(date) = YEAR(GetDate());") to spending.
            invoke type Console::Clear().
-           move getAvg(spending) to ern.
+           move promptDateFilter() to dfilter.
+           move promptMachineFilter() to mfilter.
+           move db::showAsList(type String::Format("SELECT ernings FROM CashOut WHERE {1}{0}{2};", mfilter, dfilter, voidExclusion("CashOut"))) to spending.
            display "     _________________________________".
-           display type String::Format("    / Average Grose: {0}", (ern::ToString("C"))).
+           if spending = null or spending::Count = 0
+               display "    / No records for this period"
+           else
+               move getAvg(spending) to ern
+               display type String::Format("    / Average Grose: {0}", (ern::ToString("C")))
+           end-if.
        end method.
       * ///////////////////////////////////////////////////////////////////////////////////////////////////////////////
        method-id statAvgn final public
@@ -389,27 +761,43 @@
            77 spn                type Double value 0.
            77 ex                type Exception.
            77 idx                pic 9(13) value 0.
+           77 mfilter            type String.
+           77 dfilter            type String.
        procedure division.
-           move db::showAsList("SELECT price From Spendings WHERE YEAR(date) = YEAR(GetDate());") to spending.
-           move db::showAsList("SELECT ernings FROM CashOut WHERE YEAR(date) = YEAR(GetDate());") to earnings.
            invoke type Console::Clear().
+           move promptDateFilter() to dfilter.
+           move promptMachineFilter() to mfilter.
+           move db::showAsList(type String::Format("SELECT price From Spendings WHERE {1}{0}{2};", mfilter, dfilter, voidExclusion("Spendings"))) to spending.
+           move db::showAsList(type String::Format("SELECT ernings FROM CashOut WHERE {1}{0}{2};", mfilter, dfilter, voidExclusion("CashOut"))) to earnings.
            move getSum(earnings) to ern.
            move getSum(spending) to spn.
-           compute ern = (ern + spn) / ((spending::Count + earnings::Count) / 2).
            display "     _________________________________".
-           display type String::Format("    / Current Net Profets: {0}", (ern::ToString("C"))).
+           if (spending::Count + earnings::Count) = 0
+               display "    / No records for this period"
+           else
+               compute ern = (ern + spn) / ((spending::Count + earnings::Count) / 2)
+               display type String::Format("    / Current Net Profets: {0}", (ern::ToString("C")))
+           end-if.
        end method.
       * ////////////////////////////////////////////////////////////////////////////////////////////////////////////////
        method-id statAvgs final public
        local-storage section.
            77 spending          type List[type String] value new type List[type String].
            77 ern               type Double value 0.
+           77 mfilter           type String.
+           77 dfilter           type String.
        procedure division.
            invoke type Console::Clear().
-           move db::showAsList("SELECT price From Spendings WHERE YEAR(date) = YEAR(GetDate());") to spending.
-           move getAvg(spending) to ern.
+           move promptDateFilter() to dfilter.
+           move promptMachineFilter() to mfilter.
+           move db::showAsList(type String::Format("SELECT price From Spendings WHERE {1}{0}{2};", mfilter, dfilter, voidExclusion("Spendings"))) to spending.
            display "     _________________________________".
-           display type String::Format("    / Average Grose: {0}", (ern::ToString("C"))).
+           if spending = null or spending::Count = 0
+               display "    / No records for this period"
+           else
+               move getAvg(spending) to ern
+               display type String::Format("    / Average Grose: {0}", (ern::ToString("C")))
+           end-if.
        end method.
       * ///////////////////////////////////////////////////////////////////////////////////////////////////////////////
        method-id statSum final public
@@ -418,24 +806,32 @@
            77 earnings           type List[type String] value new type List[type String].
            77 ern                type Double value 0.
            77 spn                type Double value 0.
+           77 mfilter            type String.
+           77 dfilter            type String.
        procedure division.
-           move db::showAsList("SELECT price From Spendings WHERE YEAR(date) = YEAR(GetDate());") to spending.
-           move db::showAsList("SELECT ernings FROM CashOut WHERE YEAR(date) = YEAR(GetDate());") to earnings.
            invoke type Console::Clear().
+           move promptDateFilter() to dfilter.
+           move promptMachineFilter() to mfilter.
+           move db::showAsList(type String::Format("SELECT price From Spendings WHERE {1}{0}{2};", mfilter, dfilter, voidExclusion("Spendings"))) to spending.
+           move db::showAsList(type String::Format("SELECT ernings FROM CashOut WHERE {1}{0}{2};", mfilter, dfilter, voidExclusion("CashOut"))) to earnings.
            move getSum(earnings) to ern.
            move getSum(spending) to spn.
            subtract spn from ern giving ern.
            display "     _________________________________".
            display type String::Format("    / Current Total Profets:  {0}", (ern::ToString("C"))).
-       end method. 
+       end method.
       * /////////////////////////////////////////////////////////////////////////////////////////////////////////////
         method-id statWeek final public
         local-storage section.
            77 tb                   type System.Data.DataTable value new System.Data.DataTable.
            77 idx                  pic 9(13).
+           77 mfilter              type String.
+           77 dfilter              type String.
         procedure division.
            invoke type Console::Clear().
-           move db::showAsTable("select SUM(cancount), SUM(worth) FROM Inventory WHERE YEAR(date) = YEAR(GetDate()) GROUP BY date;") to tb.
+           move promptDateFilter() to dfilter.
+           move promptMachineFilter() to mfilter.
+           move db::showAsTable(type String::Format("select SUM(cancount), SUM(worth) FROM Inventory WHERE {1}{0}{2} GROUP BY date;", mfilter, dfilter, voidExclusion("Inventory"))) to tb.
            if tb <> null
                perform varying idx from 0 by 1 until idx is greater than or equal to tb::Rows::Count
                    display type String::Format("Total Number of cans: {0,-10}", tb::Rows[idx][0]::ToString())
@@ -443,7 +839,112 @@
                    display ""
                end-perform
            end-if.
+           invoke exportTableToCsv(tb, "weekest").
         end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+      * Month-over-month / year-over-year trend: buckets CashOut and
+      * Spendings by calendar period and shows the net swing from one
+      * period to the next.
+       method-id statTrend final public.
+       local-storage section.
+           77 raw            type String.
+           77 fmt            type String.
+           77 tabl           type System.Data.DataTable.
+           77 indx           pic 9(9).
+           77 lim            pic 9(9).
+           77 cash           type Double.
+           77 spend          type Double.
+           77 net            type Double.
+           77 prevNet        type Double.
+           77 delta          type Double.
+           77 haveprev       type Boolean value false.
+           77 mfilter        type String.
+       procedure division.
+           invoke type Console::Clear().
+           display "Trend by (m)onth or (y)ear, blank for month: " no advancing.
+           accept raw.
+           move raw::Trim()::ToLower() to raw.
+           if raw = "y" or raw = "year"
+               move "%Y" to fmt
+           else
+               move "%Y-%m" to fmt
+           end-if.
+           move promptMachineFilter() to mfilter.
+
+           move db::showAsTable(type String::Format(
+               "SELECT p.period, COALESCE(c.total,0), COALESCE(s.total,0), (COALESCE(c.total,0) - COALESCE(s.total,0)) FROM ((SELECT DISTINCT DATE_FORMAT(date, '{0}') AS period FROM CashOut WHERE 1=1{1}{3}) UNION (SELECT DISTINCT DATE_FORMAT(date, '{0}') AS period FROM Spendings WHERE 1=1{2}{3})) p LEFT JOIN (SELECT DATE_FORMAT(date, '{0}') period, SUM(Ernings) total FROM CashOut WHERE 1=1{1}{3} GROUP BY period) c ON c.period = p.period LEFT JOIN (SELECT DATE_FORMAT(date, '{0}') period, SUM(price) total FROM Spendings WHERE 1=1{2}{3} GROUP BY period) s ON s.period = p.period ORDER BY p.period;",
+               fmt, voidExclusion("CashOut"), voidExclusion("Spendings"), mfilter))
+               to tabl.
+
+           display "     _______________________________________________________".
+           display type String::Format("    / {0,-10}{1,12}{2,12}{3,12}{4,14}", "Period", "Cash", "Spendings", "Net", "Change").
+           if tabl <> null
+               move tabl::Rows::Count to lim
+               perform varying indx from 0 by 1 until indx >= lim
+                   move type Convert::ToDouble(tabl::Rows[indx][1]::ToString()) to cash
+                   move type Convert::ToDouble(tabl::Rows[indx][2]::ToString()) to spend
+                   move type Convert::ToDouble(tabl::Rows[indx][3]::ToString()) to net
+                   if haveprev = true
+                       compute delta = net - prevNet
+                       display type String::Format("    / {0,-10}{1,12}{2,12}{3,12}{4,14}",
+                                                   tabl::Rows[indx][0]::ToString(),
+                                                   cash::ToString("C"), spend::ToString("C"), net::ToString("C"),
+                                                   delta::ToString("C"))
+                   else
+                       display type String::Format("    / {0,-10}{1,12}{2,12}{3,12}{4,14}",
+                                                   tabl::Rows[indx][0]::ToString(),
+                                                   cash::ToString("C"), spend::ToString("C"), net::ToString("C"), "n/a")
+                   end-if
+                   move net to prevNet
+                   move true to haveprev
+               end-perform
+           end-if.
+           invoke exportTableToCsv(tabl, "trend").
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+      * End-of-day/end-of-week reconciliation: cross-checks cash actually
+      * collected (CashOut) against expected sales value (Inventory worth)
+      * net of restocking cost (Spendings), and flags anything outside
+      * tolerance instead of leaving it for someone to notice at audit time.
+       method-id statReconcile final public.
+       local-storage section.
+           77 raw            type String.
+           77 dclause        type String.
+           77 cashSum        type Double value 0.
+           77 spendSum       type Double value 0.
+           77 worthSum       type Double value 0.
+           77 variance       type Double value 0.
+           77 tol            type Double value 5.
+           77 mfilter        type String.
+       procedure division.
+           invoke type Console::Clear().
+           display "Reconcile over (d)ay or (w)eek, blank for day: " no advancing.
+           accept raw.
+           move raw::Trim()::ToLower() to raw.
+           if raw = "w" or raw = "week"
+               move "date > ADDDATE(GetDate(), -7)" to dclause
+           else
+               move "date >= CAST(GetDate() AS DATE)" to dclause
+           end-if.
+           move promptMachineFilter() to mfilter.
+
+           move type Convert::ToDouble(db::showAsList(type String::Format("SELECT COALESCE(SUM(Ernings),0) FROM CashOut WHERE {0}{1}{2};", dclause, voidExclusion("CashOut"), mfilter))[0]) to cashSum.
+           move type Convert::ToDouble(db::showAsList(type String::Format("SELECT COALESCE(SUM(price),0) FROM Spendings WHERE {0}{1}{2};", dclause, voidExclusion("Spendings"), mfilter))[0]) to spendSum.
+           move type Convert::ToDouble(db::showAsList(type String::Format("SELECT COALESCE(SUM(worth),0) FROM Inventory WHERE {0}{1}{2};", dclause, voidExclusion("Inventory"), mfilter))[0]) to worthSum.
+
+           compute variance = cashSum - (worthSum - spendSum).
+
+           display "     _________________________________".
+           display type String::Format("    / Cash Collected:     {0}", cashSum::ToString("C")).
+           display type String::Format("    / Inventory Worth:    {0}", worthSum::ToString("C")).
+           display type String::Format("    / Spendings:          {0}", spendSum::ToString("C")).
+           display type String::Format("    / Variance:           {0}", variance::ToString("C")).
+           if type Math::Abs(variance) > tol
+               display "    / *** OUT OF TOLERANCE -- investigate before closing the books ***".
+           else
+               display "    / Within tolerance.".
+           end-if.
+       end method.
       * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
        method-id maintAddSoda final public
        local-storage section.
@@ -460,131 +961,521 @@
            invoke coln::Add("SodaName").
            invoke coln::Add("purchasFrom").
            invoke coln::Add("Note").
-           
+
            perform varying i from 0 by 1 until i >= coln::Count
-               display coln[i]  ": " no advancing
-               accept raw 
-               if coln[i] = "SpdaName"
-                   perform varying u from 0 by 1 until u >= sodlist::Count
-                       if sodlist[u] = raw::ToLower()
-                           move true to isCounted
-                           move sodlist::Count to u
+               if coln[i] = "SodaName"
+                   move true to isCounted
+                   perform until isCounted = false
+                       display coln[i]  ": " no advancing
+                       accept raw
+                       move false to isCounted
+                       perform varying u from 0 by 1 until u >= sodlist::Count
+                           if sodlist[u] = raw::ToLower()
+                               move true to isCounted
+                               move sodlist::Count to u
+                           End-if
+                       end-perform
+                       if isCounted = true
+                           display "Soda already in list, do you want to ignore? (y/n) " no advancing
+                           accept ans
+                           move ans::ToLower() to ans
+                           if ans = "y" or ans = "yes"
+                               move false to isCounted
+                           end-if
                        End-if
                    end-perform
-                   if isCounted = true
-                       display "Soda already in list, do you want to ignore? (y/n) " no advancing
-                       accept ans
-                       move ans::ToLower() to ans
-                       if ans = "y" Or ans = "yes"
-                           move coln::Count to i
-                       else
-                           subtract 1 from i giving i
-                       end-if
-                   End-if
-               end-if
-               if i is greater than or equal to 0
-                   invoke strin::Add(raw)
+               else
+                   display coln[i]  ": " no advancing
+                   accept raw
                end-if
+               invoke strin::Add(raw)
            End-perform.
+
+           display "Published case price, blank for 12.00: " no advancing.
+           accept raw.
+           invoke coln::Add("stdPrice").
+           if isNumeric(raw) = true
+               invoke douin::Add(type Convert::ToDouble(raw))
+           else
+               invoke douin::Add(12.00)
+           end-if.
+
+           display "Case CRV / deposit, blank for 1.20: " no advancing.
+           accept raw.
+           invoke coln::Add("crv").
+           if isNumeric(raw) = true
+               invoke douin::Add(type Convert::ToDouble(raw))
+           else
+               invoke douin::Add(1.20)
+           end-if.
+
+           display "Cans per case, blank for 24: " no advancing.
+           accept raw.
+           invoke coln::Add("caseCount").
+           if isNumeric(raw) = true
+               invoke intin::Add(type Convert::ToInt32(raw))
+           else
+               invoke intin::Add(24)
+           end-if.
+
+           display "Reorder / par level (cans expected on hand), blank for 24: " no advancing.
+           accept raw.
+           invoke coln::Add("parLevel").
+           if isNumeric(raw) = true
+               invoke intin::Add(type Convert::ToInt32(raw))
+           else
+               invoke intin::Add(24)
+           end-if.
+
            invoke db::insert("Sodas", coln, strin, douin, intin, datin, bolin).
            display strin[0] " is added to the system.".
            goback.
        end method.
       * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
-       method-id maintUpinv final public
+      * Lets a soda flavor's published price/CRV/case size/par level be
+      * corrected after it's been added, the same "* to keep" pattern as
+      * upinv/upSpending use for their own tables.
+       method-id upSoda final public.
        local-storage section.
-           77 recUl                pic 9(15).
-           77 recLl                pic 9(15).
-           77 recid                pic 9(15).
            77 raw                  type String.
-           77 i                    pic 9(15).
-           77 u                    pic 9(15).
+           77 curval               type String.
+           77 recid                type Int32.
+           77 newprice             type Double.
+           77 newcrv               type Double.
+           77 newcase              type Int32.
+           77 newpar               type Int32.
+           77 oldvals               type String.
+           77 col2                 type List[type String] value new type List[type String].
+           77 dou2                 type List[type Double] value new type List[type Double].
+           77 int2                 type List[type Int32] value new type List[type Int32].
+           77 ex                   type Exception.
        procedure division.
-           invoke ClearAllLists().
-           invoke coln::Add("ernings").
-           invoke coln::Add("date").
-           
+           invoke type Console::Clear().
+           invoke listSodas.
+           try
+               display "Soda ID to update: " no advancing.
+               accept raw.
+               move type Convert::ToInt32(raw) to recid.
+
+               move db::getEl("Sodas", "stdPrice", "SodaID = " & recid::ToString()) to curval.
+               move "stdPrice=" & curval to oldvals.
+               display "Published case price [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToDouble(curval) to newprice
+               else
+                   move type Convert::ToDouble(raw) to newprice
+               end-if.
+
+               move db::getEl("Sodas", "crv", "SodaID = " & recid::ToString()) to curval.
+               move oldvals & "; crv=" & curval to oldvals.
+               display "Case CRV / deposit [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToDouble(curval) to newcrv
+               else
+                   move type Convert::ToDouble(raw) to newcrv
+               end-if.
+
+               move db::getEl("Sodas", "caseCount", "SodaID = " & recid::ToString()) to curval.
+               move oldvals & "; caseCount=" & curval to oldvals.
+               display "Cans per case [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToInt32(curval) to newcase
+               else
+                   move type Convert::ToInt32(raw) to newcase
+               end-if.
+
+               move db::getEl("Sodas", "parLevel", "SodaID = " & recid::ToString()) to curval.
+               move oldvals & "; parLevel=" & curval to oldvals.
+               display "Reorder / par level [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToInt32(curval) to newpar
+               else
+                   move type Convert::ToInt32(raw) to newpar
+               end-if.
+
+               invoke col2::Add("stdPrice").
+               invoke dou2::Add(newprice).
+               invoke col2::Add("crv").
+               invoke dou2::Add(newcrv).
+               invoke col2::Add("caseCount").
+               invoke int2::Add(newcase).
+               invoke col2::Add("parLevel").
+               invoke int2::Add(newpar).
+
+               invoke ClearAllLists.
+               if logCorrection("Sodas", recid, oldvals) = false
+                   display "Correction log failed, update cancelled."
+                   goback
+               end-if.
+               if db::update_("Sodas", col2, strin, dou2, int2, datin, bolin, "SodaID = " & recid::ToString()) = true
+                   display "Soda " & recid::ToString() & " updated."
+               else
+                   display "Update failed."
+               end-if
+           catch ex
+               display "<ERROR: Invalid Input Try Again.>"
+           end-try.
+           goback.
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+       method-id maintUpinv final public.
+       procedure division.
+           invoke type Console::Clear().
+           if showTop20Inventory() = false
+               display "No Inventory records to update."
+               goback
+           end-if.
+           invoke upinv.
            goback.
        end method.
       * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
-       method-id upinv final public
-       local-storage section.
-           77 tblRow               type String value "".
-           77 raw                  type String value "".
-           77 raw2                 type String value "".
-           77 rowidLl              pic 9(7).
-           77 rowidUl              pic 9(7).
-           77 rowlim               pic 9(10).
-           77 row_Id               pic 9(10).
-           77 idx                  pic 9(10)
-           77 nworth               pic 9(5)v99.
-           77 col1                 type List[type String] value new type List[type String].
+       method-id upinv final public.
+       local-storage section.
+           77 raw                  type String.
+           77 curval               type String.
+           77 recid                type Int32.
+           77 newprice             type Double.
+           77 newcrv               type Double.
+           77 newsoda              type Int32.
+           77 newcnt               type Int32.
+           77 newworth             type Double.
+           77 newnet               type Double.
+           77 worthRaw             type String.
+           77 oldvals              type String.
            77 col2                 type List[type String] value new type List[type String].
+           77 dou2                 type List[type Double] value new type List[type Double].
+           77 int2                 type List[type Int32] value new type List[type Int32].
+           77 ex                   type Exception.
+       procedure division.
+           try
+               display "Record ID to update: " no advancing.
+               accept raw.
+               move type Convert::ToInt32(raw) to recid.
+
+               move db::getEl("Inventory", "price", "id = " & recid::ToString()) to curval.
+               move "price=" & curval to oldvals.
+               display "Price [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToDouble(curval) to newprice
+               else
+                   move type Convert::ToDouble(raw) to newprice
+               end-if.
+
+               move db::getEl("Inventory", "crv", "id = " & recid::ToString()) to curval.
+               move oldvals & "; crv=" & curval to oldvals.
+               display "CRV [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToDouble(curval) to newcrv
+               else
+                   move type Convert::ToDouble(raw) to newcrv
+               end-if.
+
+               move db::getEl("Inventory", "sodaID", "id = " & recid::ToString()) to curval.
+               move oldvals & "; sodaID=" & curval to oldvals.
+               display "Soda ID [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToInt32(curval) to newsoda
+               else
+                   move type Convert::ToInt32(raw) to newsoda
+               end-if.
+
+               move db::getEl("Inventory", "cancount", "id = " & recid::ToString()) to curval.
+               move oldvals & "; cancount=" & curval to oldvals.
+               display "Can Count [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToInt32(curval) to newcnt
+               else
+                   move type Convert::ToInt32(raw) to newcnt
+               end-if.
+      * worth/net stay derived from the soda's published case price, same as a new purchase entry
+               move db::getEl("Sodas", "stdPrice", "SodaID = " & newsoda::ToString()) to worthRaw.
+               if worthRaw = null or worthRaw::Trim()::Length = 0
+                   display "<ERROR: Unknown Soda ID, update cancelled.>"
+                   goback
+               end-if.
+               move type Convert::ToDouble(worthRaw) to newworth.
+               compute newnet = newworth - (newprice + newcrv).
+
+               invoke col2::Add("price").
+               invoke dou2::Add(newprice).
+               invoke col2::Add("crv").
+               invoke dou2::Add(newcrv).
+               invoke col2::Add("worth").
+               invoke dou2::Add(newworth).
+               invoke col2::Add("net").
+               invoke dou2::Add(newnet).
+               invoke col2::Add("sodaID").
+               invoke int2::Add(newsoda).
+               invoke col2::Add("cancount").
+               invoke int2::Add(newcnt).
+
+               invoke ClearAllLists.
+               if logCorrection("Inventory", recid, oldvals) = false
+                   display "Correction log failed, update cancelled."
+                   goback
+               end-if.
+               if db::update_("Inventory", col2, strin, dou2, int2, datin, bolin, "id = " & recid::ToString()) = true
+                   display "Inventory record " & recid::ToString() & " updated."
+               else
+                   display "Update failed."
+               end-if
+           catch ex
+               display "<ERROR: Invalid Input Try Again.>"
+           end-try.
+           goback.
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+       method-id maintupCashOut final public.
+       local-storage section.
+           77 raw                  type String.
+           77 curval               type String.
+           77 recid                type Int32.
+           77 newern               type Double.
+           77 oldvals              type String.
+           77 col2                 type List[type String] value new type List[type String].
+           77 dou2                 type List[type Double] value new type List[type Double].
            77 ex                   type Exception.
        procedure division.
            invoke type Console::Clear().
-           move db::getEl("Inventory", "MIN(id)", "YEAR(date) = YEAR(GetDate()) ORDER BY date DESC LIMIT 20;") to raw.
-           move type Convert::ToInt32(raw) to rowidLl.
-           move db::getEl("Inventory", "MAX(id)", "YEAR(date) = YEAR(GetDate()) ORDER BY date DESC LIMIT 20;") to raw.
-           move type Convert::ToInt32(raw) to rowidUl.
-           
-           invoke col1::Add("price").
-           invoke col1::Add("crv").
-           invoke col1::Add("sodaID").
-           invoke col1::Add("cancount").
-           
-           if showTop20Inventory = false
+           display db::showAsList("SELECT id FROM CashOut WHERE YEAR(date) = YEAR(GetDate()) ORDER BY date DESC;").
+           try
+               display "Record ID to update: " no advancing.
+               accept raw.
+               move type Convert::ToInt32(raw) to recid.
+
+               move db::getEl("CashOut", "ernings", "id = " & recid::ToString()) to curval.
+               move "ernings=" & curval to oldvals.
+               display "Earnings [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToDouble(curval) to newern
+               else
+                   move type Convert::ToDouble(raw) to newern
+               end-if.
+
+               invoke col2::Add("ernings").
+               invoke dou2::Add(newern).
+
+               invoke ClearAllLists.
+               if logCorrection("CashOut", recid, oldvals) = false
+                   display "Correction log failed, update cancelled."
+                   goback
+               end-if.
+               if db::update_("CashOut", col2, strin, dou2, intin, datin, bolin, "id = " & recid::ToString()) = true
+                   display "CashOut record " & recid::ToString() & " updated."
+               else
+                   display "Update failed."
+               end-if
+           catch ex
+               display "<ERROR: Invalid Input Try Again.>"
+           end-try.
+           goback.
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+       method-id upSpending final public.
+       local-storage section.
+           77 raw                  type String.
+           77 curval               type String.
+           77 recid                type Int32.
+           77 newprice             type Double.
+           77 oldvals              type String.
+           77 col2                 type List[type String] value new type List[type String].
+           77 dou2                 type List[type Double] value new type List[type Double].
+           77 ex                   type Exception.
+       procedure division.
+           invoke type Console::Clear().
+           display db::showAsList("SELECT id FROM Spendings WHERE YEAR(date) = YEAR(GetDate()) ORDER BY date DESC;").
+           try
+               display "Record ID to update: " no advancing.
+               accept raw.
+               move type Convert::ToInt32(raw) to recid.
+
+               move db::getEl("Spendings", "price", "id = " & recid::ToString()) to curval.
+               move "price=" & curval to oldvals.
+               display "Amount [" & curval & "], enter * to keep: " no advancing.
+               accept raw.
+               if raw = "*" or raw = ""
+                   move type Convert::ToDouble(curval) to newprice
+               else
+                   move type Convert::ToDouble(raw) to newprice
+               end-if.
+
+               invoke col2::Add("price").
+               invoke dou2::Add(newprice).
+
+               invoke ClearAllLists.
+               if logCorrection("Spendings", recid, oldvals) = false
+                   display "Correction log failed, update cancelled."
+                   goback
+               end-if.
+               if db::update_("Spendings", col2, strin, dou2, intin, datin, bolin, "id = " & recid::ToString()) = true
+                   display "Spendings record " & recid::ToString() & " updated."
+               else
+                   display "Update failed."
+               end-if
+           catch ex
+               display "<ERROR: Invalid Input Try Again.>"
+           end-try.
+           goback.
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+      * Corrections/deletions never remove a row -- they log a voided marker
+      * (which table, which id, why, and when) against the VoidLog table so
+      * the original entry can still be reconstructed during an audit.
+       method-id voidRecord final private.
+       local-storage section.
+           77 reason               type String.
+           77 vcoln                type List[type String] value new type List[type String].
+           77 vstrin               type List[type String] value new type List[type String].
+           77 vintin               type List[type Int32] value new type List[type Int32].
+           77 vdatin               type List[type DateTime] value new type List[type DateTime].
+           77 vdouin               type List[type Double] value new type List[type Double].
+           77 vbolin               type List[type Boolean] value new type List[type Boolean].
+       linkage section.
+           01 tbl                  type String.
+           01 recid                type Int32.
+           01 ret                  type Boolean.
+       procedure division using tbl, recid returning ret.
+           display "Reason for voiding this record: " no advancing.
+           accept reason.
+
+           invoke vcoln::Add("tableName").
+           invoke vstrin::Add(tbl).
+           invoke vcoln::Add("reason").
+           invoke vstrin::Add(reason).
+           invoke vcoln::Add("operator").
+           invoke vstrin::Add(curOperator).
+           invoke vcoln::Add("origId").
+           invoke vintin::Add(recid).
+           invoke vcoln::Add("voidDate").
+           invoke vdatin::Add(type DateTime::Now).
+
+           move db::insert("VoidLog", vcoln, vstrin, vdouin, vintin, vbolin, vdatin) to ret.
+           goback.
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+      * Maintenance corrections (upinv/maintupCashOut/upSpending/upSoda)
+      * update the row in place instead of superseding it, so they can't
+      * use voidRecord/VoidLog for their audit trail -- a VoidLog entry
+      * makes voidExclusion hide the row from every report, which would be
+      * wrong for a row that's still current, just corrected. CorrectionLog
+      * instead just records who changed what and why, alongside the
+      * pre-update values, without affecting report totals.
+       method-id logCorrection final private.
+       local-storage section.
+           77 reason               type String.
+           77 ccoln                type List[type String] value new type List[type String].
+           77 cstrin               type List[type String] value new type List[type String].
+           77 cintin               type List[type Int32] value new type List[type Int32].
+           77 cdatin               type List[type DateTime] value new type List[type DateTime].
+           77 cdouin               type List[type Double] value new type List[type Double].
+           77 cbolin               type List[type Boolean] value new type List[type Boolean].
+       linkage section.
+           01 tbl                  type String.
+           01 recid                type Int32.
+           01 oldvals              type String.
+           01 ret                  type Boolean.
+       procedure division using tbl, recid, oldvals returning ret.
+           display "Reason for this correction: " no advancing.
+           accept reason.
+
+           invoke ccoln::Add("tableName").
+           invoke cstrin::Add(tbl).
+           invoke ccoln::Add("reason").
+           invoke cstrin::Add(reason).
+           invoke ccoln::Add("operator").
+           invoke cstrin::Add(curOperator).
+           invoke ccoln::Add("oldValues").
+           invoke cstrin::Add(oldvals).
+           invoke ccoln::Add("origId").
+           invoke cintin::Add(recid).
+           invoke ccoln::Add("correctionDate").
+           invoke cdatin::Add(type DateTime::Now).
+
+           move db::insert("CorrectionLog", ccoln, cstrin, cdouin, cintin, cbolin, cdatin) to ret.
+           goback.
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+       method-id delInv final public.
+       local-storage section.
+           77 raw                  type String.
+           77 recid                type Int32.
+           77 ex                   type Exception.
+       procedure division.
+           invoke type Console::Clear().
+           if showTop20Inventory() = false
+               display "No Inventory records to delete."
                goback
            end-if.
-           display "Enter New Values, use * to keep current values".
-           perform varying idx from 0 by 1 until idx >=3
-               display col1[idx] & ": "
-               accept raw
-      *        perform subloop
-      *        until raw is not equal to "*"
-           end-perform.
-      *update worth    
-           if intin::Count() > 1
-               move intin[1]::ToString() to raw
-           else
-               move db::getEl("Inventory", "cancount", "id = " & row_Id) to raw
-           end-if.
-           if col2[0] = "price"
-               move douin[0]::ToString() to raw2
-           else
-               move db::getEl("Inventory", "price", "id = " & row_Id) to raw2
-           end-if.
-           display "raw: " & raw & "  raw2: " & raw2.
-           multiply type Convert::ToDouble(raw) by 0.5 giving nworth.
-           invoke douin::Insert(0, nworth).
-           invoke col2::Insert(0, "worth").
-           if col2[0] = "price"
-               move douin[0]::ToString() to raw2
-           else
-               move db::getEl("Inventory", "price", "id = " & row_Id) to raw2
-           end-if.
-           
-           subtract type Convert::ToDouble(raw2) from nworth giving nworth.
-           invoke douin::Insert(0, nworth)
-           invoke col2::Insert(0, "net")
-           If intin::Count = 0 Then
-               move new List[type Int32] to intin
-           End-If
-      * update inventory table
-      *     invoke db::update("Inventory", col2, strin, douin, intin, bolin, datin, "id = " & row_Id).
-      *subloop.
-           if isNumeric(raw) = true 
-               if idx >= 2
-                   try
-                       invoke intin::Add(type Convert::ToInt32(raw))
-                   catch ex
-                   end-try
-                   invoke col2::Add(col1[idx])
+           try
+               display "Record ID to void: " no advancing.
+               accept raw.
+               move type Convert::ToInt32(raw) to recid.
+
+               if voidRecord("Inventory", recid) = true
+                   display "Inventory record " & recid::ToString() & " voided."
                else
-                   invoke douin::Add(type Convert::ToDouble(raw))
-                   invoke col2::Add(col1[idx])
+                   display "Void failed."
                end-if
-               move "*" to raw
-           end-if.
+           catch ex
+               display "<ERROR: Invalid Input Try Again.>"
+           end-try.
+           goback.
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+       method-id delCashOut final public.
+       local-storage section.
+           77 raw                  type String.
+           77 recid                type Int32.
+           77 ex                   type Exception.
+       procedure division.
+           invoke type Console::Clear().
+           display db::showAsList("SELECT id FROM CashOut WHERE YEAR(date) = YEAR(GetDate()) ORDER BY date DESC;").
+           try
+               display "Record ID to void: " no advancing.
+               accept raw.
+               move type Convert::ToInt32(raw) to recid.
+
+               if voidRecord("CashOut", recid) = true
+                   display "CashOut record " & recid::ToString() & " voided."
+               else
+                   display "Void failed."
+               end-if
+           catch ex
+               display "<ERROR: Invalid Input Try Again.>"
+           end-try.
+           goback.
+       end method.
+      * ///////////////////////////////////////////////////////////////////////////////////////////////////////////
+       method-id delSpending final public.
+       local-storage section.
+           77 raw                  type String.
+           77 recid                type Int32.
+           77 ex                   type Exception.
+       procedure division.
+           invoke type Console::Clear().
+           display db::showAsList("SELECT id FROM Spendings WHERE YEAR(date) = YEAR(GetDate()) ORDER BY date DESC;").
+           try
+               display "Record ID to void: " no advancing.
+               accept raw.
+               move type Convert::ToInt32(raw) to recid.
+
+               if voidRecord("Spendings", recid) = true
+                   display "Spendings record " & recid::ToString() & " voided."
+               else
+                   display "Void failed."
+               end-if
+           catch ex
+               display "<ERROR: Invalid Input Try Again.>"
+           end-try.
+           goback.
        end method.
        end class.
