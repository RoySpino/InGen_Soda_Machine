@@ -3,16 +3,52 @@
        working-storage section.
            77 cnet          type String.
            77 con           type MySql.Data.MySqlClient.MySqlConnection.
+           77 currentTx     type MySql.Data.MySqlClient.MySqlTransaction.
           
       * ////////////////////////////////////////////////////////////////////////////////////////////////////
        method-id new final public.
        local-storage section.
        procedure division.
-           move "Server=localhost; Database=soda; Uid=root; PASSWORD=vig/&*649/-TD10036em1271;" to cnet.
+           move loadConnectionString() to cnet.
            move new type MySql.Data.MySqlClient.MySqlConnection to con.
            move cnet to con::ConnectionString.
            goback.
        end method.
+      * ////////////////////////////////////////////////////////////////////////////////////////////////////
+      * Connection string is resolved, in order, from:
+      *   1) the SODA_DB_CONNECTION environment variable
+      *   2) a soda.cfg text file next to the executable (first line = connection string)
+      *   3) the old hardcoded default, kept only as a last-resort fallback
+       method-id loadConnectionString final private.
+       local-storage section.
+           77 fromEnv       type String.
+           77 cfgPath       type String.
+           77 ex            type Exception.
+       linkage section.
+           01 ret           type String.
+       procedure division returning ret.
+           move type System.Environment::GetEnvironmentVariable("SODA_DB_CONNECTION") to fromEnv.
+           if fromEnv <> null and fromEnv::Trim()::Length > 0
+               move fromEnv::Trim() to ret
+               goback
+           end-if.
+
+           move type String::Format("{0}soda.cfg", type System.AppDomain::CurrentDomain::BaseDirectory) to cfgPath.
+           try
+               if type System.IO.File::Exists(cfgPath) = true
+                   move type System.IO.File::ReadAllText(cfgPath)::Trim() to ret
+                   if ret::Length > 0
+                       goback
+                   end-if
+               end-if
+           catch ex
+               display "ConnectToServer, on loadConnectionString " ex::Message
+           end-try.
+
+           display "ConnectToServer, on loadConnectionString: no SODA_DB_CONNECTION environment variable and no soda.cfg found next to the executable -- database connection is unavailable.".
+           move "" to ret.
+           goback.
+       end method.
       * ////////////////////////////////////////////////////////////////////////////////////////////////////
        method-id open_ final private.
        local-storage section.
@@ -49,6 +85,62 @@
            move false to ret.
            goback.
        end method.
+      * ////////////////////////////////////////////////////////////////////////////////////////////////////
+      * beginTransaction/commitTransaction/rollbackTransaction let a caller
+      * group several insert() calls into one atomic unit of work: insert()
+      * joins the open transaction instead of opening/closing its own
+      * connection whenever currentTx is set.
+       method-id beginTransaction final public.
+       local-storage section.
+           77 ex            type Exception.
+       linkage section.
+           01 ret           type Boolean.
+       procedure division returning ret.
+           if open_() = true
+               try
+                   move con::BeginTransaction() to currentTx
+                   move true to ret
+                   goback
+               catch ex
+                   display "ConnectToServer, on beginTransaction " ex::Message
+               end-try
+           end-if.
+
+           move false to ret.
+           goback.
+       end method.
+      * ////////////////////////////////////////////////////////////////////////////////////////////////////
+       method-id commitTransaction final public.
+       local-storage section.
+           77 ex            type Exception.
+       procedure division.
+           if currentTx <> null
+               try
+                   invoke currentTx::Commit()
+               catch ex
+                   display "ConnectToServer, on commitTransaction " ex::Message
+               end-try
+               move null to currentTx
+           end-if.
+           invoke close_().
+           goback.
+       end method.
+      * ////////////////////////////////////////////////////////////////////////////////////////////////////
+       method-id rollbackTransaction final public.
+       local-storage section.
+           77 ex            type Exception.
+       procedure division.
+           if currentTx <> null
+               try
+                   invoke currentTx::Rollback()
+               catch ex
+                   display "ConnectToServer, on rollbackTransaction " ex::Message
+               end-try
+               move null to currentTx
+           end-if.
+           invoke close_().
+           goback.
+       end method.
       * ////////////////////////////////////////////////////////////////////////////////////////////////////
        method-id runQuery final public.
        local-storage section.
@@ -78,6 +170,7 @@
            77 cmd           type MySql.Data.MySqlClient.MySqlCommand.
            77 red           type MySql.Data.MySqlClient.MySqlDataReader.
            77 query         type String.
+           77 usingSharedTx type Boolean value false.
        linkage section.
            01 ret           type String.
            01 tabl          type String.
@@ -86,23 +179,34 @@
        procedure division using tabl, colun, constraint returning ret.
            move type String::Format("SELECT {0} FROM {1} WHERE {2};", colun, tabl,constraint) to query.
            display query.
-           if open_() = true
+           move false to usingSharedTx.
+           if currentTx <> null
+               move true to usingSharedTx
+           end-if.
+           if usingSharedTx = true or open_() = true
                try
                    move type MySql.Data.MySqlClient.MySqlCommand::new(query,con) to cmd
+                   if currentTx <> null
+                       move currentTx to cmd::Transaction
+                   end-if
                    move cmd::ExecuteReader() to red
-                   
+
                    perform readLoop
                    until red::Read() = false
                    invoke red::Close()
-                   invoke close_()
+                   if usingSharedTx = false
+                       invoke close_()
+                   end-if
                    goback
                catch ex
                    display "ConnectToServer, on getEl() where query= " query
                    move null to ret
                end-try
-               invoke close_()
+               if usingSharedTx = false
+                   invoke close_()
+               end-if
            end-if.
-           
+
            goback.
        readLoop.
            move red[0]::ToString() to ret.
@@ -113,21 +217,28 @@
        local-storage section.
            77 cmd           type MySql.Data.MySqlClient.MySqlDataAdapter.
            77 ex            type Exception.
+           77 usingSharedTx type Boolean value false.
        linkage section.
            01 query         type String.
            01 ret           type System.Data.DataTable value new type System.Data.DataTable.
        procedure division using query returning ret.
-           if open_() = true
+           move false to usingSharedTx.
+           if currentTx <> null
+               move true to usingSharedTx
+           end-if.
+           if usingSharedTx = true or open_() = true
                try
                    move type MySql.Data.MySqlClient.MySqlDataAdapter::new(query, con) to cmd
                    invoke cmd::Fill(ret)
-                   invoke close_()
+                   if usingSharedTx = false
+                       invoke close_()
+                   end-if
                    goback
                catch ex
                    display "ConnectToServer, on showAsTable() where query= " query
                end-try
            end-if.
-           
+
            goback.
        end method.
       * ////////////////////////////////////////////////////////////////////////////////////////////////////
@@ -136,19 +247,29 @@
            77 cmd           type MySql.Data.MySqlClient.MySqlCommand.
            77 red           type MySql.Data.MySqlClient.MySqlDataReader.
            77 ex            type Exception.
+           77 usingSharedTx type Boolean value false.
        linkage section.
            01 query         type String.
            01 ret           type List[type String] value new type List[type String].
        procedure division using query returning ret.
-           if open_() is equal to true
+           move false to usingSharedTx.
+           if currentTx <> null
+               move true to usingSharedTx
+           end-if.
+           if usingSharedTx = true or open_() is equal to true
                try
                    move type MySql.Data.MySqlClient.MySqlCommand::new(query,con) to cmd
+                   if currentTx <> null
+                       move currentTx to cmd::Transaction
+                   end-if
                    move cmd::ExecuteReader to red
-                   
+
                    perform fillLoop
                    until red::Read() = false
                    invoke red::Close()
-                   invoke close_()
+                   if usingSharedTx = false
+                       invoke close_()
+                   end-if
                catch ex
                    display "ConnectToServer, on showAsList() where query= " query
                end-try
@@ -158,6 +279,90 @@
        fillLoop.
            invoke ret::Add(red[0]::ToString)
        end method.
+      * ////////////////////////////////////////////////////////////////////////////////////////////////////
+      * Quotes a single CSV field per RFC 4180 (wraps in double quotes,
+      * doubling any embedded double quotes) so a comma or quote inside a
+      * value can't shift the columns after it.
+       method-id csvQuote final private.
+       local-storage section.
+       linkage section.
+           01 raw            type String.
+           01 ret            type String.
+       procedure division using raw returning ret.
+           move raw::Replace('"', '""') to ret.
+           move '"' & ret & '"' to ret.
+           goback.
+       end method.
+      * ////////////////////////////////////////////////////////////////////////////////////////////////////
+      * Appends every insert() attempt (succeeded or not) to a local flat
+      * file so there is a disaster-recovery trail if MySQL is unreachable.
+       method-id journalInsert final private.
+       local-storage section.
+           77 line           type String.
+           77 i              type Int32.
+           77 colStr         type String value "".
+           77 strStr         type String value "".
+           77 douStr         type String value "".
+           77 intStr         type String value "".
+           77 datStr         type String value "".
+           77 bolStr         type String value "".
+           77 ex             type Exception.
+       linkage section.
+           01 table_         type String.
+           01 coln           type List[type String].
+           01 strin          type List[type String].
+           01 douin          type List[type Double].
+           01 intin          type List[type Int32].
+           01 datin          type List[type DateTime].
+           01 bolin          type List[type Boolean].
+       procedure division using table_, coln, strin, douin, intin, datin, bolin.
+           try
+               perform varying i from 0 by 1 until i >= coln::Count
+                   if i > 0
+                       move colStr & "," to colStr
+                   end-if
+                   move colStr & csvQuote(coln[i]) to colStr
+               end-perform.
+               perform varying i from 0 by 1 until i >= strin::Count
+                   if i > 0
+                       move strStr & "," to strStr
+                   end-if
+                   move strStr & csvQuote(strin[i]) to strStr
+               end-perform.
+               perform varying i from 0 by 1 until i >= douin::Count
+                   if i > 0
+                       move douStr & "," to douStr
+                   end-if
+                   move douStr & douin[i]::ToString() to douStr
+               end-perform.
+               perform varying i from 0 by 1 until i >= intin::Count
+                   if i > 0
+                       move intStr & "," to intStr
+                   end-if
+                   move intStr & intin[i]::ToString() to intStr
+               end-perform.
+               perform varying i from 0 by 1 until i >= datin::Count
+                   if i > 0
+                       move datStr & "," to datStr
+                   end-if
+                   move datStr & datin[i]::ToString() to datStr
+               end-perform.
+               perform varying i from 0 by 1 until i >= bolin::Count
+                   if i > 0
+                       move bolStr & "," to bolStr
+                   end-if
+                   move bolStr & bolin[i]::ToString() to bolStr
+               end-perform.
+
+               move type String::Format("{0}|{1}|cols={2}|strings={3}|doubles={4}|ints={5}|dates={6}|bools={7}{8}",
+                   type DateTime::Now::ToString("s"), table_, colStr, strStr, douStr, intStr, datStr, bolStr, type Environment::NewLine) to line.
+
+               invoke type System.IO.File::AppendAllText("insert_journal.csv", line)
+           catch ex
+               display "ConnectToServer, on journalInsert " ex::Message
+           end-try.
+           goback.
+       end method.
       * ////////////////////////////////////////////////////////////////////////////////////////////////////
        method-id insert final public.
        local-storage section.
@@ -168,6 +373,7 @@
            77 indx           type Int32.
            77 lim            type Int32.
            77 ex             type Exception.
+           77 usingSharedTx type Boolean value false.
        linkage section.
            01 table_         type String.
            01 ret            type Boolean.
@@ -178,6 +384,7 @@
            01 datin          type List[type DateTime].
            01 bolin          type List[type Boolean].
        procedure division using table_, coln, strin, douin, intin, bolin, datin returning ret.
+           invoke journalInsert(table_, coln, strin, douin, intin, datin, bolin).
            move type MySql.Data.MySqlClient.MySqlCommand::new() to cmd.
            move "" to colns.
            move "" to vallst.
@@ -236,10 +443,18 @@
            end-if.
 
            move String::Format("INSERT INTO {0} ({1}) VALUE ({2});", table_, colns, vallst) to query.
-           if open_() = true
+           move false to usingSharedTx.
+           if currentTx <> null
+               move true to usingSharedTx
+           end-if.
+
+           if usingSharedTx = true or open_() = true
                try
                    move con to cmd::Connection
                    move query to cmd::CommandText
+                   if currentTx <> null
+                       move currentTx to cmd::Transaction
+                   end-if
                    invoke cmd::Prepare()
                    
                    if strin::Count > 0
@@ -274,7 +489,9 @@
                        
                    end-if
                    invoke cmd::ExecuteNonQuery()
-                   invoke close_()
+                   if usingSharedTx = false
+                       invoke close_()
+                   end-if
                    move true to ret
                catch ex
                    display "ConnectToServer, on insert() where query= " query ex::Message
@@ -285,9 +502,9 @@
            goback.
        end method.
       * ////////////////////////////////////////////////////////////////////////////////////////////////////
-       method-id update_
+       method-id update_ final public.
        local-storage section.
-           77 cmd              type SqlCommand.
+           77 cmd              type MySql.Data.MySqlClient.MySqlCommand.
            77 query            type String.
            77 colns            type String.
            77 ValLst           type String.
@@ -363,48 +580,48 @@
                    add 1 to valCnt giving valCnt
            end-if.
            
-           move type String::Format("UPDATE {0} SET ({1}) WHERE {2}", tbl, ValLst, constraint) to query.
+           move type String::Format("UPDATE {0} SET {1} WHERE {2};", tbl, ValLst, constraint) to query.
            display query.
-           
-           if open_ = true then
+
+           if open_() = true then
                try
-                   move new SqlCommand() to cmd
+                   move type MySql.Data.MySqlClient.MySqlCommand::new() to cmd
                    move con to cmd::Connection
                    move query to cmd::CommandText
                    invoke cmd::Prepare()
-               
-                   if strin = null then
+
+                   if strin <> null then
                        perform varying i from 0 by 1 until i = strin::Count
                            invoke cmd::Parameters::AddWithValue(type String::Format("?s_{0}", i), strin[i])
                        end-perform
                    end-if
-                    if douin = null then
+                    if douin <> null then
                        perform varying i from 0 by 1 until i = douin::Count
                            invoke cmd::Parameters::AddWithValue(type String::Format("?d_{0}", i), douin[i])
                        end-perform
                    end-if
-                   if intin = null then
+                   if intin <> null then
                        perform varying i from 0 by 1 until i = intin::Count
                            invoke cmd::Parameters::AddWithValue(type String::Format("?i_{0}", i), intin[i])
                        end-perform
                    end-if
-                    if datin = null then
+                    if datin <> null then
                        perform varying i from 0 by 1 until i = datin::Count
                            invoke cmd::Parameters::AddWithValue(type String::Format("?dt_{0}", i), datin[i])
                        end-perform
                    end-if
-                   if bolin = null then
+                   if bolin <> null then
                        perform varying i from 0 by 1 until i = bolin::Count
                            invoke cmd::Parameters::AddWithValue(type String::Format("?b_{0}", i), bolin[i])
                        end-perform
                    end-if
-               
+
                    invoke cmd::ExecuteNonQuery()
                    invoke close_()
                    move true to ret
                    goback
                catch ex
-                   display ex::ToString()
+                   display "ConnectToServer, on update_() where query= " query ex::Message
                    move false to ret
                    goback
                end-try
